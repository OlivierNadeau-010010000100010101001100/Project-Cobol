@@ -1,47 +1,408 @@
-*> setup identification division
-identification division.
-
-*> How it's called for the terminal
-program-id. MYFIRSCOBOL.
-
-data division.
-working-storage section.
-
-01 nbr1 pic 9(3) value 15.
-
-01 nbr2 pic 9(3) value 10.
-
-01 result-multiplication pic 9(3).
-01 result-multiplication-overflow pic 9(2).
-
-01 group-variable.
-       05 sub-variable pic 9(5) value 444.
-       05 sub-variable-2 pic A(2) value 'SD'.
-       05 sub-variable-2 pic X(5) value 'e123'.
-
-
-01 nbr_double pic S9(2)V9(2) value -98.21.
-01 nbr_double_positive pic S9(2)V9(2) value 98.21.
-
-*> main function
-procedure division.
-
-       display "Testing cobol for the first time!".
-
-       display "First variable : " nbr1.
-       display "Second Variable : " nbr2.
-
-       multiply nbr1 by nbr2 giving result-multiplication.
-       multiply nbr1 by nbr2 giving result-multiplication-overflow.
-
-       display "Multiplication of the first 2 numbers : " result-multiplication.
-       display "Multiplication of the first 2 numbers with an overflow : " result-multiplication-overflow.
-
-       display nbr_double.
-       display nbr_double_positive.
-
-       display "***************************"
-       display "Group variable : " group-variable
-       display "Sub variable : " sub-variable
-
-       stop run.
\ No newline at end of file
+000100*****************************************************************
+000200*    PROGRAM  : MYFIRSCOBOL
+000300*    PURPOSE  : EXTENSION-PRICE BATCH JOB.  READS A TRANSACTION
+000400*               FILE OF ITEM-ID / QUANTITY / UNIT-PRICE RECORDS,
+000500*               LOOKS EACH ITEM UP ON THE ITEM MASTER, EXTENDS
+000600*               THE PRICE, AND WRITES A PRINT-IMAGE REPORT WITH
+000700*               A TRAILING CONTROL TOTAL.  CALLED AS A STEP FROM
+000800*               BATCHDRV; RETURNS ITS CONTROL TOTAL TO THE CALLER
+000900*               SO VERBS CAN RECONCILE AGAINST IT.
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. MYFIRSCOBOL.
+001200 AUTHOR. D L MARSH.
+001300 INSTALLATION. ORDER PROCESSING - BATCH SYSTEMS.
+001400 DATE-WRITTEN. 2026-08-08.
+001500 DATE-COMPILED.
+001600*
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    ---------- ----  ----------------------------------------
+002000*    2026-08-08 DLM   CONVERTED FROM THE TWO-NUMBER DEMO TO A
+002100*                      FILE-DRIVEN EXTENSION-PRICE BATCH JOB.
+002200*                      GUARDED THE OVERFLOW MULTIPLY WITH ON
+002300*                      SIZE ERROR INSTEAD OF LETTING IT TRUNCATE
+002400*                      SILENTLY.  PULLED THE ITEM LAYOUT OUT TO
+002500*                      THE ITEMREC COPYBOOK AND AN INDEXED ITEM
+002600*                      MASTER.  ADDED CHECKPOINT/RESTART AND AN
+002700*                      ACCOUNTING-EDITED STATEMENT LINE FOR THE
+002800*                      SIGNED ADJUSTMENT AMOUNTS.
+002810*    2026-08-08 DLM   OVERFLOW GUARD WAS TRIPPING ON ORDINARY
+002820*                      TRANSACTIONS - RESIZED IT TO THE REAL
+002830*                      EXTENSION FIELD.  CHECKPOINT RESTART NOW
+002840*                      KEYS ON RECORD POSITION INSTEAD OF ITEM ID
+002850*                      AND FLAGS A RUN THAT NEVER FINDS ITS
+002860*                      CHECKPOINT.  OPENS ON TRANSFIL, RPTFIL,
+002870*                      EXCPFIL AND ITEMMAST NOW CHECK FILE STATUS.
+002880*                      SHORTENED THE NOT-ON-FILE MARKER TO FIT
+002890*                      ITM-DESCRIPTION.
+002895 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TRANS-FILE ASSIGN TO "TRANSFIL"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-TRANS-STATUS.
+003500     SELECT REPORT-FILE ASSIGN TO "RPTFIL"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-REPORT-STATUS.
+003800     SELECT EXCEPTION-LOG ASSIGN TO "EXCPFIL"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-EXCP-STATUS.
+004100     SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS RANDOM
+004400         RECORD KEY IS ITM-ITEM-ID
+004500         FILE STATUS IS WS-ITEMMAST-STATUS.
+004600     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFIL"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-CKPT-STATUS.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  TRANS-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  TRANS-RECORD.
+005400     05  TRANS-ITEM-ID           PIC X(05).
+005500     05  TRANS-QUANTITY          PIC 9(05).
+005600     05  TRANS-UNIT-PRICE        PIC 9(03)V99.
+005700 FD  REPORT-FILE
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  REPORT-RECORD                PIC X(80).
+006000 FD  EXCEPTION-LOG
+006100     LABEL RECORDS ARE STANDARD.
+006200 01  EXCEPTION-RECORD             PIC X(80).
+006300 FD  ITEM-MASTER-FILE
+006400     LABEL RECORDS ARE STANDARD.
+006500     COPY ITEMREC.
+006600 FD  CHECKPOINT-FILE
+006700     LABEL RECORDS ARE STANDARD.
+006800 01  CHECKPOINT-RECORD.
+006900     05  CKPT-LAST-ITEM-ID        PIC X(05).
+007000     05  CKPT-RECORDS-PROCESSED   PIC 9(07).
+007100     05  CKPT-RUNNING-TOTAL       PIC 9(09)V99.
+007200 WORKING-STORAGE SECTION.
+007300*
+007400*    RETAINED DEMO FIELDS - NOW PRINTED AS EDITED STATEMENT
+007500*    AMOUNTS ON THE REPORT INSTEAD OF A RAW DISPLAY.
+007600 01  NBR-DOUBLE                   PIC S9(02)V9(02) VALUE -98.21.
+007700 01  NBR-DOUBLE-POSITIVE          PIC S9(02)V9(02) VALUE 98.21.
+007800*
+007900 01  WS-SWITCHES.
+008000     05  WS-TRANS-EOF-SW          PIC X(01) VALUE "N".
+008100         88  TRANS-EOF                      VALUE "Y".
+008200     05  WS-RESTART-SW            PIC X(01) VALUE "N".
+008300         88  RESTART-IN-PROGRESS            VALUE "Y".
+008400     05  WS-CKPT-FOUND-SW         PIC X(01) VALUE "N".
+008500         88  CKPT-FILE-FOUND                VALUE "Y".
+008550     05  WS-INIT-ERROR-SW         PIC X(01) VALUE "N".
+008560         88  INIT-ERROR                     VALUE "Y".
+008570     05  WS-OVERFLOW-SW           PIC X(01) VALUE "N".
+008580         88  OVERFLOW-OCCURRED              VALUE "Y".
+008600 01  WS-FILE-STATUS.
+008700     05  WS-TRANS-STATUS          PIC X(02) VALUE SPACES.
+008800     05  WS-REPORT-STATUS         PIC X(02) VALUE SPACES.
+008900     05  WS-EXCP-STATUS           PIC X(02) VALUE SPACES.
+009000     05  WS-ITEMMAST-STATUS       PIC X(02) VALUE SPACES.
+009100     05  WS-CKPT-STATUS           PIC X(02) VALUE SPACES.
+009200 01  WS-COUNTERS.
+009300     05  WS-RECORDS-READ          PIC 9(07) COMP VALUE ZERO.
+009400     05  WS-RECORDS-REPORTED      PIC 9(07) COMP VALUE ZERO.
+009500     05  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 50.
+009600     05  WS-CKPT-DIVIDE-QUOT      PIC 9(07) COMP VALUE ZERO.
+009700     05  WS-CKPT-DIVIDE-REM       PIC 9(07) COMP VALUE ZERO.
+009800 01  WS-EXTENSION-WORK.
+009900     05  WS-EXTENSION-AMOUNT      PIC 9(08)V99.
+010100     05  WS-TOTAL-EXTENSION       PIC 9(09)V99 VALUE ZERO.
+010200 01  WS-RESTART-WORK.
+010300     05  WS-LAST-ITEM-ID          PIC X(05) VALUE SPACES.
+010400     05  WS-RECS-PRIOR PIC 9(07) VALUE ZERO.
+010500     05  WS-TOTAL-PRIOR PIC 9(09)V99 VALUE ZERO.
+010600 01  WS-DATE-TIME.
+010700     05  WS-CURRENT-DATE          PIC 9(08).
+010800     05  WS-CURRENT-TIME         PIC 9(08).
+010900 01  WS-EDIT-AMOUNTS.
+011000     05  WS-EDIT-DOUBLE.
+011100         10  WS-EDIT-DOUBLE-LPAREN   PIC X(01).
+011200         10  WS-EDIT-DOUBLE-VALUE    PIC Z9.99.
+011300         10  WS-EDIT-DOUBLE-RPAREN   PIC X(01).
+011400     05  WS-EDIT-DOUBLE-ABS           PIC S9(02)V9(02).
+011500     05  WS-EDIT-POSITIVE.
+011600         10  WS-EDIT-POSITIVE-LPAREN PIC X(01).
+011700         10  WS-EDIT-POSITIVE-VALUE  PIC Z9.99.
+011800         10  WS-EDIT-POSITIVE-RPAREN PIC X(01).
+011900 01  WS-REPORT-LINES.
+012000     05  WS-DETAIL-LINE.
+012100         10  WS-DTL-ITEM-ID          PIC X(05).
+012200         10  FILLER                  PIC X(02) VALUE SPACES.
+012300         10  WS-DTL-DESCRIPTION      PIC X(20).
+012400         10  FILLER                  PIC X(02) VALUE SPACES.
+012500         10  WS-DTL-QUANTITY         PIC Z(04)9.
+012600         10  FILLER                  PIC X(02) VALUE SPACES.
+012700         10  WS-DTL-UNIT-PRICE       PIC Z(02)9.99.
+012800         10  FILLER                  PIC X(02) VALUE SPACES.
+012900         10  WS-DTL-EXTENSION        PIC Z(07)9.99.
+013000     05  WS-TOTAL-LINE.
+013100         10  FILLER                  PIC X(30)
+013200                 VALUE "TOTAL EXTENSION AMOUNT . . . .".
+013300         10  WS-TOT-EXTENSION        PIC Z(08)9.99.
+013400     05  WS-STMT-LINE.
+013500         10  FILLER                  PIC X(25)
+013600                 VALUE "NET ADJUSTMENT AMOUNT .  ".
+013700         10  WS-STMT-DOUBLE          PIC X(07).
+013800         10  FILLER                  PIC X(05) VALUE SPACES.
+013900         10  FILLER                  PIC X(27)
+014000                 VALUE "GROSS ADJUSTMENT AMOUNT .  ".
+014100         10  WS-STMT-POSITIVE        PIC X(07).
+014200 01  WS-EXCEPTION-LINE.
+014300     05  FILLER                      PIC X(20)
+014400             VALUE "MULTIPLY OVERFLOW - ".
+014500     05  WS-EXCP-ITEM-ID             PIC X(05).
+014600     05  FILLER                      PIC X(03) VALUE SPACES.
+014700     05  WS-EXCP-QUANTITY            PIC Z(04)9.
+014800     05  FILLER                      PIC X(01) VALUE SPACES.
+014900     05  WS-EXCP-UNIT-PRICE          PIC Z(02)9.99.
+015000     05  FILLER                      PIC X(16)
+015100             VALUE " TRUNCATED FIELD".
+015200 LINKAGE SECTION.
+015300 01  LK-BATCH-ID                     PIC X(08).
+015400 01  LK-TOTAL-EXTENSION              PIC 9(09)V99.
+015500 01  LK-RETURN-CODE                  PIC 9(02).
+015600 PROCEDURE DIVISION USING LK-BATCH-ID LK-TOTAL-EXTENSION
+015700         LK-RETURN-CODE.
+015800*----------------------------------------------------------------*
+015900*    0000-MAINLINE - TOP LEVEL CONTROL FOR THE BATCH STEP.
+016000*----------------------------------------------------------------*
+016100 0000-MAINLINE.
+016200     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+016210     IF NOT INIT-ERROR
+016220         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+016230             UNTIL TRANS-EOF
+016240         IF RESTART-IN-PROGRESS
+016250             DISPLAY "MYFIRSCOBOL - CHECKPOINTED RECORD NEVER "
+016260                 "FOUND, RESTART FAILED"
+016270             MOVE 16 TO LK-RETURN-CODE
+016280         END-IF
+016290         PERFORM 3000-FINALIZE-RTN THRU 3000-EXIT
+016295     END-IF.
+016600     GOBACK.
+016900*----------------------------------------------------------------*
+017000*    1000-INITIALIZE-RTN - OPEN FILES, LOAD ANY PRIOR CHECKPOINT.
+017100*----------------------------------------------------------------*
+017200 1000-INITIALIZE-RTN.
+017300     MOVE ZERO TO LK-RETURN-CODE.
+017400     MOVE ZERO TO WS-TOTAL-EXTENSION.
+017410     MOVE "N" TO WS-INIT-ERROR-SW.
+017500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+017600     ACCEPT WS-CURRENT-TIME FROM TIME.
+017700     OPEN INPUT TRANS-FILE.
+017710     IF WS-TRANS-STATUS NOT = "00"
+017720         DISPLAY "MYFIRSCOBOL - UNABLE TO OPEN TRANSFIL, STATUS "
+017730             WS-TRANS-STATUS
+017740         MOVE "Y" TO WS-INIT-ERROR-SW
+017750     END-IF.
+017800     OPEN OUTPUT REPORT-FILE.
+017810     IF WS-REPORT-STATUS NOT = "00"
+017820         DISPLAY "MYFIRSCOBOL - UNABLE TO OPEN RPTFIL, STATUS "
+017830             WS-REPORT-STATUS
+017840         MOVE "Y" TO WS-INIT-ERROR-SW
+017850     END-IF.
+017900     OPEN OUTPUT EXCEPTION-LOG.
+017910     IF WS-EXCP-STATUS NOT = "00"
+017920         DISPLAY "MYFIRSCOBOL - UNABLE TO OPEN EXCPFIL, STATUS "
+017930             WS-EXCP-STATUS
+017940         MOVE "Y" TO WS-INIT-ERROR-SW
+017950     END-IF.
+018000     OPEN INPUT ITEM-MASTER-FILE.
+018010     IF WS-ITEMMAST-STATUS NOT = "00"
+018020         DISPLAY "MYFIRSCOBOL - UNABLE TO OPEN ITEMMAST, STATUS "
+018030             WS-ITEMMAST-STATUS
+018040         MOVE "Y" TO WS-INIT-ERROR-SW
+018050     END-IF.
+018060     IF INIT-ERROR
+018070         MOVE 12 TO LK-RETURN-CODE
+018080         CLOSE TRANS-FILE REPORT-FILE EXCEPTION-LOG
+018090             ITEM-MASTER-FILE
+018095         GO TO 1000-EXIT
+018096     END-IF.
+018100     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+018200     DISPLAY "MYFIRSCOBOL - EXTENSION PRICE BATCH STARTING".
+018300     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+018400 1000-EXIT.
+018500     EXIT.
+018600*----------------------------------------------------------------*
+018700*    1100-LOAD-CHECKPOINT - PICK UP WHERE A PRIOR RUN LEFT OFF.
+018800*----------------------------------------------------------------*
+018900 1100-LOAD-CHECKPOINT.
+019000     OPEN INPUT CHECKPOINT-FILE.
+019100     IF WS-CKPT-STATUS = "35"
+019200         MOVE "N" TO WS-CKPT-FOUND-SW
+019300     ELSE
+019400         READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+019500             AT END
+019600                 MOVE "N" TO WS-CKPT-FOUND-SW
+019700             NOT AT END
+019800                 MOVE "Y" TO WS-CKPT-FOUND-SW
+019900                 MOVE "Y" TO WS-RESTART-SW
+020000                 MOVE CKPT-LAST-ITEM-ID TO WS-LAST-ITEM-ID
+020100                 MOVE CKPT-RECORDS-PROCESSED
+020200                     TO WS-RECS-PRIOR
+020300                 MOVE CKPT-RUNNING-TOTAL
+020400                     TO WS-TOTAL-PRIOR
+020500         END-READ
+020600         CLOSE CHECKPOINT-FILE
+020700     END-IF.
+020800 1100-EXIT.
+020900     EXIT.
+021000*----------------------------------------------------------------*
+021100*    2000-PROCESS-RECORDS - ONE TRANSACTION PER INVOCATION.  THE
+021110*    RESTART SKIP IS KEYED ON RECORD POSITION (WS-RECORDS-READ
+021120*    VERSUS THE CHECKPOINTED WS-RECS-PRIOR), NOT ON ITEM ID, SINCE
+021130*    THE SAME ITEM CAN LEGITIMATELY APPEAR ON MORE THAN ONE LINE.
+021200*----------------------------------------------------------------*
+021300 2000-PROCESS-RECORDS.
+021400     ADD 1 TO WS-RECORDS-READ.
+021500     IF RESTART-IN-PROGRESS
+021600         IF WS-RECORDS-READ >= WS-RECS-PRIOR
+021700             MOVE "N" TO WS-RESTART-SW
+021800             MOVE WS-RECS-PRIOR TO WS-RECORDS-REPORTED
+021900             MOVE WS-TOTAL-PRIOR TO WS-TOTAL-EXTENSION
+022000         END-IF
+022100     ELSE
+022200         PERFORM 2100-CALCULATE-EXTENSION THRU 2100-EXIT
+022300         PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT
+022400         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+022500     END-IF.
+022600     PERFORM 2900-READ-TRANS THRU 2900-EXIT.
+022700 2000-EXIT.
+022800     EXIT.
+022900*----------------------------------------------------------------*
+023000*    2100-CALCULATE-EXTENSION - PRICE THE LINE, GUARD OVERFLOW.
+023010*    WS-EXTENSION-AMOUNT IS SIZED TO HOLD THE LARGEST PRODUCT THE
+023020*    TRANSACTION LAYOUT CAN EVER PRESENT (9(05) BY 9(03)V99), SO
+023030*    THE ON SIZE ERROR BRANCH ONLY FIRES ON A GENUINE ANOMALY, NOT
+023040*    ON ORDINARY ORDER LINES.
+023100*----------------------------------------------------------------*
+023200 2100-CALCULATE-EXTENSION.
+023300     PERFORM 2110-LOOKUP-ITEM THRU 2110-EXIT.
+023310     MOVE "N" TO WS-OVERFLOW-SW.
+023400     MOVE ZERO TO WS-EXTENSION-AMOUNT.
+023500     MULTIPLY TRANS-QUANTITY BY TRANS-UNIT-PRICE
+023600         GIVING WS-EXTENSION-AMOUNT
+023700         ON SIZE ERROR
+023800             PERFORM 2150-LOG-OVERFLOW THRU 2150-EXIT
+023900     END-MULTIPLY.
+024000     IF NOT OVERFLOW-OCCURRED
+024100         ADD WS-EXTENSION-AMOUNT TO WS-TOTAL-EXTENSION
+024200     END-IF.
+024300 2100-EXIT.
+024400     EXIT.
+024500*----------------------------------------------------------------*
+024600*    2110-LOOKUP-ITEM - PULL THE DESCRIPTION OFF THE ITEM MASTER.
+024700*----------------------------------------------------------------*
+024800 2110-LOOKUP-ITEM.
+024900     MOVE TRANS-ITEM-ID TO ITM-ITEM-ID.
+025000     READ ITEM-MASTER-FILE
+025100         INVALID KEY
+025200             MOVE "*** NOT ON FILE ***" TO ITM-DESCRIPTION
+025300     END-READ.
+025400 2110-EXIT.
+025500     EXIT.
+025600*----------------------------------------------------------------*
+025700*    2150-LOG-OVERFLOW - RECORD A TRUNCATED EXTENSION, DO NOT
+025800*    JUST DISPLAY THE WRONG NUMBER AND MOVE ON.
+025900*----------------------------------------------------------------*
+026000 2150-LOG-OVERFLOW.
+026050     MOVE "Y" TO WS-OVERFLOW-SW.
+026100     MOVE TRANS-ITEM-ID TO WS-EXCP-ITEM-ID.
+026200     MOVE TRANS-QUANTITY TO WS-EXCP-QUANTITY.
+026300     MOVE TRANS-UNIT-PRICE TO WS-EXCP-UNIT-PRICE.
+026400     WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+026500 2150-EXIT.
+026600     EXIT.
+026700*----------------------------------------------------------------*
+026800*    2200-WRITE-REPORT-LINE - ONE PRINT LINE PER EXTENSION.
+026900*----------------------------------------------------------------*
+027000 2200-WRITE-REPORT-LINE.
+027100     MOVE TRANS-ITEM-ID TO WS-DTL-ITEM-ID.
+027200     MOVE ITM-DESCRIPTION TO WS-DTL-DESCRIPTION.
+027300     MOVE TRANS-QUANTITY TO WS-DTL-QUANTITY.
+027400     MOVE TRANS-UNIT-PRICE TO WS-DTL-UNIT-PRICE.
+027500     MOVE WS-EXTENSION-AMOUNT TO WS-DTL-EXTENSION.
+027600     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+027700     ADD 1 TO WS-RECORDS-REPORTED.
+027800 2200-EXIT.
+027900     EXIT.
+028000*----------------------------------------------------------------*
+028100*    2300-WRITE-CHECKPOINT - EVERY N RECORDS, DROP A RESTART
+028200*    POINT SO A RERUN DOES NOT START FROM RECORD ONE.
+028300*----------------------------------------------------------------*
+028400 2300-WRITE-CHECKPOINT.
+028500     DIVIDE WS-RECORDS-REPORTED BY WS-CHECKPOINT-INTERVAL
+028600         GIVING WS-CKPT-DIVIDE-QUOT
+028700         REMAINDER WS-CKPT-DIVIDE-REM.
+028800     IF WS-CKPT-DIVIDE-REM = ZERO
+028900         PERFORM 2310-REWRITE-CKPT THRU 2310-EXIT
+029000     END-IF.
+029100 2300-EXIT.
+029200     EXIT.
+029300*----------------------------------------------------------------*
+029400*    2310-REWRITE-CKPT - THE CONTROL FILE ONLY EVER HOLDS THE
+029500*    LATEST CHECKPOINT, SO IT IS REWRITTEN IN PLACE EACH TIME.
+029600*----------------------------------------------------------------*
+029700 2310-REWRITE-CKPT.
+029800     MOVE TRANS-ITEM-ID TO CKPT-LAST-ITEM-ID.
+029900     MOVE WS-RECORDS-REPORTED TO CKPT-RECORDS-PROCESSED.
+030000     MOVE WS-TOTAL-EXTENSION TO CKPT-RUNNING-TOTAL.
+030100     OPEN OUTPUT CHECKPOINT-FILE.
+030200     WRITE CHECKPOINT-RECORD.
+030300     CLOSE CHECKPOINT-FILE.
+030400 2310-EXIT.
+030500     EXIT.
+030600*----------------------------------------------------------------*
+030700*    2900-READ-TRANS - NEXT TRANSACTION, OR SET END OF FILE.
+030800*----------------------------------------------------------------*
+030900 2900-READ-TRANS.
+031000     READ TRANS-FILE
+031100         AT END
+031200             MOVE "Y" TO WS-TRANS-EOF-SW
+031300     END-READ.
+031400 2900-EXIT.
+031500     EXIT.
+031600*----------------------------------------------------------------*
+031700*    3000-FINALIZE-RTN - TOTAL LINE, EDITED STATEMENT LINE,
+031800*    CLOSE DOWN AND HAND THE CONTROL TOTAL BACK TO THE CALLER.
+031900*----------------------------------------------------------------*
+032000 3000-FINALIZE-RTN.
+032100     MOVE WS-TOTAL-EXTENSION TO WS-TOT-EXTENSION.
+032200     WRITE REPORT-RECORD FROM WS-TOTAL-LINE.
+032300     PERFORM 3100-BUILD-EDITED-AMOUNTS THRU 3100-EXIT.
+032400     WRITE REPORT-RECORD FROM WS-STMT-LINE.
+032500     CLOSE TRANS-FILE REPORT-FILE EXCEPTION-LOG ITEM-MASTER-FILE.
+032600     MOVE WS-TOTAL-EXTENSION TO LK-TOTAL-EXTENSION.
+032700     DISPLAY "MYFIRSCOBOL - EXTENSION PRICE BATCH COMPLETE".
+032800     DISPLAY "RECORDS READ      : " WS-RECORDS-READ.
+032900     DISPLAY "RECORDS REPORTED  : " WS-RECORDS-REPORTED.
+033000     DISPLAY "TOTAL EXTENSION   : " WS-TOTAL-EXTENSION.
+033100 3000-EXIT.
+033200     EXIT.
+033300*----------------------------------------------------------------*
+033400*    3100-BUILD-EDITED-AMOUNTS - ACCOUNTING-STYLE EDIT OF THE
+033500*    SIGNED ADJUSTMENT AMOUNTS - NEGATIVE IN PARENTHESES, ALIGNED
+033600*    DECIMAL POINTS, NO MORE SQUINTING AT A RAW SIGNED DISPLAY.
+033700*----------------------------------------------------------------*
+033800 3100-BUILD-EDITED-AMOUNTS.
+033900     MOVE SPACES TO WS-EDIT-DOUBLE-LPAREN.
+034000     MOVE SPACES TO WS-EDIT-DOUBLE-RPAREN.
+034100     IF NBR-DOUBLE < ZERO
+034200         COMPUTE WS-EDIT-DOUBLE-ABS = NBR-DOUBLE * -1
+034300         MOVE WS-EDIT-DOUBLE-ABS TO WS-EDIT-DOUBLE-VALUE
+034400         MOVE "(" TO WS-EDIT-DOUBLE-LPAREN
+034500         MOVE ")" TO WS-EDIT-DOUBLE-RPAREN
+034600     ELSE
+034700         MOVE NBR-DOUBLE TO WS-EDIT-DOUBLE-VALUE
+034800     END-IF.
+034900     MOVE SPACES TO WS-EDIT-POSITIVE-LPAREN.
+035000     MOVE SPACES TO WS-EDIT-POSITIVE-RPAREN.
+035100     MOVE NBR-DOUBLE-POSITIVE TO WS-EDIT-POSITIVE-VALUE.
+035200     MOVE WS-EDIT-DOUBLE TO WS-STMT-DOUBLE.
+035300     MOVE WS-EDIT-POSITIVE TO WS-STMT-POSITIVE.
+035400 3100-EXIT.
+035500     EXIT.
