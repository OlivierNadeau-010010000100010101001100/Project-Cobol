@@ -1,72 +1,419 @@
-identification division.
-
-program-id. verbs.
-
-data division.
-       working-storage section.
-       01 NUM1 PIC 9(9) VALUE 10.
-       01 NUM2 PIC 9(9) VALUE 10.
-       01 NUM3 PIC 9(9).
-
-       01 NUM4 pic 9(9) value  25.
-
-       01 check-value pic 9(3).
-           88 pass values are 041 thru 100.
-           88 fail values are 010 thru 040.
-
-
-procedure division.
-       
-       move 25 to NUM1 NUM3.
-       move 10 to NUM2.
-
-       *> check equalities
-
-       if NUM1 > NUM2 then
-           display "NUM1 is higher than NUM2"
-           if NUM3 = NUM4 then
-               display "NUM3 and 4 are equal"
-           else
-               display "shit happens"
-           end-if
-       else
-           display "It shouldnt be that way"
-       end-if
-
-       
-       *> checks values if in certain range
-       move 67 to check-value.
-
-       if pass
-           display "Passed with : " check-value " %."
-       else if fail
-           display "Failed with : " check-value " %."
-       else
-           display "We ain't good here"
-       end-if
-
-       initialize check-value.
-       move 35 to check-value.
-
-       if pass
-           display "Passed with : " check-value " %."
-       else if fail
-           display "Failed with : " check-value " %."
-       else
-           display "We ain't good here"
-       end-if
-
-       initialize check-value.
-       move 5 to check-value.
-
-       if pass
-           display "Passed with : " check-value " %."
-       else if fail
-           display "Failed with : " check-value " %."
-       else
-           display "We ain't good here"
-       end-if
-
-
-
-       stop run.
+000100*****************************************************************
+000200*    PROGRAM  : VERBS
+000300*    PURPOSE  : BATCH PASS/FAIL SCORING.  READS A FILE OF SCORES,
+000400*               GRADES EACH ONE AGAINST AN EXTERNALLY SUPPLIED SET
+000500*               OF PASS/FAIL/REVIEW BANDS, WRITES A SUMMARY REPORT
+000600*               AND A PERSISTENT AUDIT TRAIL OF EVERY DECISION.
+000700*               RECONCILES AN ACCUMULATED CONTROL TOTAL (PASSED
+000800*               IN FROM THE CALLER) AGAINST AN EXTERNALLY SUPPLIED
+000900*               EXPECTED TOTAL.  CALLED AS A STEP FROM BATCHDRV.
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. VERBS.
+001200 AUTHOR. D L MARSH.
+001300 INSTALLATION. ORDER PROCESSING - BATCH SYSTEMS.
+001400 DATE-WRITTEN. 2026-08-08.
+001500 DATE-COMPILED.
+001600*
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    ---------- ----  ----------------------------------------
+002000*    2026-08-08 DLM   REPLACED THE THREE HARDCODED CHECK-VALUE
+002100*                      DEMO CASES WITH A REAL BATCH SCORING RUN.
+002200*                      PASS/FAIL/REVIEW CUTOFFS NOW COME FROM AN
+002300*                      EXTERNAL BAND CONTROL RECORD INSTEAD OF
+002400*                      LITERAL 88-LEVEL RANGES, CLOSING THE
+002500*                      000-009 GAP WITH AN EXPLICIT REVIEW BAND.
+002600*                      EVERY DECISION IS NOW WRITTEN TO AN AUDIT
+002700*                      LOG.  THE OLD NUM3-VS-NUM4 COMPARE IS NOW A
+002800*                      CONTROL-TOTAL RECONCILIATION AGAINST THE
+002900*                      EXTENSION-PRICE BATCH TOTAL.
+002910*    2026-08-08 DLM   REVIEW BAND WAS NEVER ACTUALLY CHECKED -
+002920*                      2100-EVALUATE-SCORE NOW TESTS IT EXPLICITLY
+002930*                      AND FLAGS SCORES OUTSIDE ALL THREE BANDS AS
+002940*                      DEC-UNSCORED.  SCOREFIL AND SCORERPT OPENS
+002950*                      NOW CHECK FILE STATUS.
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT SCORE-FILE ASSIGN TO "SCOREFIL"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-SCORE-STATUS.
+003600     SELECT BAND-CONTROL-FILE ASSIGN TO "BANDCTL"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-BANDCTL-STATUS.
+003900     SELECT SUMMARY-REPORT ASSIGN TO "SCORERPT"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-SUMMARY-STATUS.
+004200     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-AUDIT-STATUS.
+004500     SELECT RECON-CONTROL-FILE ASSIGN TO "RECNCTL"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-RECNCTL-STATUS.
+004800     SELECT OUT-OF-BALANCE-FILE ASSIGN TO "OOBALFIL"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-OOBAL-STATUS.
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  SCORE-FILE
+005400     LABEL RECORDS ARE STANDARD.
+005500 01  SCORE-RECORD.
+005600     05  SCR-UNIT-ID              PIC X(08).
+005700     05  SCR-CHECK-VALUE          PIC 9(03).
+005800 FD  BAND-CONTROL-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY BANDCTL.
+006100 FD  SUMMARY-REPORT
+006200     LABEL RECORDS ARE STANDARD.
+006300 01  SUMMARY-RECORD                PIC X(80).
+006400 FD  AUDIT-LOG
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  AUDIT-RECORD                  PIC X(80).
+006700 FD  RECON-CONTROL-FILE
+006800     LABEL RECORDS ARE STANDARD.
+006900     COPY RECNCTL.
+007000 FD  OUT-OF-BALANCE-FILE
+007100     LABEL RECORDS ARE STANDARD.
+007200 01  OUT-OF-BALANCE-RECORD         PIC X(80).
+007300 WORKING-STORAGE SECTION.
+007400*
+007500*    LEGACY CUTOFFS - KEPT AS THE DEFAULT BAND VALUES USED WHEN
+007600*    NO BAND CONTROL RECORD IS SUPPLIED FOR THE RUN.
+007700 01  WS-DEFAULT-BANDS.
+007800     05  WS-DFLT-PASS-LOW          PIC 9(03) VALUE 041.
+007900     05  WS-DFLT-PASS-HIGH         PIC 9(03) VALUE 100.
+008000     05  WS-DFLT-FAIL-LOW          PIC 9(03) VALUE 010.
+008100     05  WS-DFLT-FAIL-HIGH         PIC 9(03) VALUE 040.
+008200     05  WS-DFLT-REVIEW-LOW        PIC 9(03) VALUE 000.
+008300     05  WS-DFLT-REVIEW-HIGH       PIC 9(03) VALUE 009.
+008400 01  WS-SWITCHES.
+008500     05  WS-SCORE-EOF-SW           PIC X(01) VALUE "N".
+008600         88  SCORE-EOF                       VALUE "Y".
+008650     05  WS-INIT-ERROR-SW          PIC X(01) VALUE "N".
+008660         88  INIT-ERROR                      VALUE "Y".
+008700     05  WS-DECISION-SW            PIC X(01) VALUE SPACE.
+008800         88  DEC-PASS                        VALUE "P".
+008900         88  DEC-FAIL                        VALUE "F".
+009000         88  DEC-REVIEW                      VALUE "R".
+009050         88  DEC-UNSCORED                    VALUE "U".
+009100 01  WS-FILE-STATUS.
+009200     05  WS-SCORE-STATUS           PIC X(02) VALUE SPACES.
+009300     05  WS-BANDCTL-STATUS         PIC X(02) VALUE SPACES.
+009400     05  WS-SUMMARY-STATUS         PIC X(02) VALUE SPACES.
+009500     05  WS-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+009600     05  WS-RECNCTL-STATUS         PIC X(02) VALUE SPACES.
+009700     05  WS-OOBAL-STATUS           PIC X(02) VALUE SPACES.
+009800 01  WS-COUNTERS.
+009900     05  WS-TOTAL-RECORDS          PIC 9(07) COMP VALUE ZERO.
+010000     05  WS-COUNT-PASS             PIC 9(07) COMP VALUE ZERO.
+010100     05  WS-COUNT-FAIL             PIC 9(07) COMP VALUE ZERO.
+010200     05  WS-COUNT-REVIEW           PIC 9(07) COMP VALUE ZERO.
+010250     05  WS-COUNT-UNSCORED         PIC 9(07) COMP VALUE ZERO.
+010300 01  WS-PERCENT-WORK.
+010400     05  WS-PERCENT-PASS           PIC 9(03)V99 VALUE ZERO.
+010500 01  WS-DATE-TIME.
+010600     05  WS-CURRENT-DATE           PIC 9(08).
+010700     05  WS-CURRENT-TIME           PIC 9(08).
+010800 01  WS-RECON-WORK.
+010900     05  WS-VARIANCE               PIC S9(09)V99 VALUE ZERO.
+011000 01  WS-SUMMARY-LINES.
+011100     05  WS-SUM-TOTAL-LINE.
+011200         10  FILLER                PIC X(24)
+011300                 VALUE "TOTAL RECORDS GRADED . .".
+011400         10  WS-SUM-TOTAL          PIC Z(06)9.
+011500     05  WS-SUM-PASS-LINE.
+011600         10  FILLER                PIC X(24)
+011700                 VALUE "TOTAL PASSED. . . . . . ".
+011800         10  WS-SUM-PASS           PIC Z(06)9.
+011900     05  WS-SUM-FAIL-LINE.
+012000         10  FILLER                PIC X(24)
+012100                 VALUE "TOTAL FAILED. . . . . . ".
+012200         10  WS-SUM-FAIL           PIC Z(06)9.
+012300     05  WS-SUM-REVIEW-LINE.
+012400         10  FILLER                PIC X(24)
+012500                 VALUE "TOTAL FOR REVIEW. . . . ".
+012600         10  WS-SUM-REVIEW         PIC Z(06)9.
+012620     05  WS-SUM-UNSCORED-LINE.
+012640         10  FILLER                PIC X(24)
+012660                 VALUE "TOTAL OUTSIDE ALL BANDS ".
+012680         10  WS-SUM-UNSCORED       PIC Z(06)9.
+012700     05  WS-SUM-PERCENT-LINE.
+012800         10  FILLER                PIC X(24)
+012900                 VALUE "PERCENT PASSED. . . . . ".
+013000         10  WS-SUM-PERCENT        PIC Z(03)9.99.
+013100         10  FILLER                PIC X(01) VALUE "%".
+013200 01  WS-AUDIT-LINE.
+013300     05  WS-AUD-BATCH-ID           PIC X(08).
+013400     05  FILLER                    PIC X(01) VALUE SPACE.
+013500     05  WS-AUD-UNIT-ID            PIC X(08).
+013600     05  FILLER                    PIC X(01) VALUE SPACE.
+013700     05  WS-AUD-CHECK-VALUE        PIC Z(02)9.
+013800     05  FILLER                    PIC X(01) VALUE SPACE.
+013900     05  WS-AUD-DECISION           PIC X(08).
+014000     05  FILLER                    PIC X(01) VALUE SPACE.
+014100     05  WS-AUD-DATE               PIC 9(08).
+014200     05  FILLER                    PIC X(01) VALUE SPACE.
+014300     05  WS-AUD-TIME               PIC 9(08).
+014400 01  WS-OOBAL-LINE.
+014500     05  FILLER                    PIC X(13)
+014600             VALUE "OUT OF BAL - ".
+014700     05  WS-OOB-BATCH-ID           PIC X(08).
+014800     05  FILLER                    PIC X(05) VALUE " EXP ".
+014900     05  WS-OOB-EXPECTED           PIC Z(06)9.99-.
+015000     05  FILLER                    PIC X(05) VALUE " ACT ".
+015100     05  WS-OOB-ACTUAL             PIC Z(06)9.99-.
+015200     05  FILLER                    PIC X(05) VALUE " VAR ".
+015300     05  WS-OOB-VARIANCE           PIC Z(06)9.99-.
+015400 LINKAGE SECTION.
+015500 01  LK-BATCH-ID                   PIC X(08).
+015600 01  LK-ACCUM-TOTAL                PIC 9(09)V99.
+015700 01  LK-RETURN-CODE                PIC 9(02).
+015800 PROCEDURE DIVISION USING LK-BATCH-ID LK-ACCUM-TOTAL
+015900         LK-RETURN-CODE.
+016000*----------------------------------------------------------------*
+016100*    0000-MAINLINE - TOP LEVEL CONTROL FOR THE SCORING STEP.
+016200*----------------------------------------------------------------*
+016300 0000-MAINLINE.
+016400     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+016410     IF NOT INIT-ERROR
+016500         PERFORM 2000-PROCESS-SCORES THRU 2000-EXIT
+016600             UNTIL SCORE-EOF
+016700         PERFORM 3000-WRITE-SUMMARY-RTN THRU 3000-EXIT
+016800         PERFORM 4000-RECONCILE-RTN THRU 4000-EXIT
+016900         PERFORM 5000-CLOSE-RTN THRU 5000-EXIT
+016950     END-IF.
+017000     GOBACK.
+017300*----------------------------------------------------------------*
+017400*    1000-INITIALIZE-RTN - OPEN FILES AND LOAD THE SCORE BANDS.
+017500*----------------------------------------------------------------*
+017600 1000-INITIALIZE-RTN.
+017700     MOVE ZERO TO LK-RETURN-CODE.
+017710     MOVE "N" TO WS-INIT-ERROR-SW.
+017800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+017900     ACCEPT WS-CURRENT-TIME FROM TIME.
+018000     MOVE WS-DFLT-PASS-LOW TO BAND-PASS-LOW.
+018100     MOVE WS-DFLT-PASS-HIGH TO BAND-PASS-HIGH.
+018200     MOVE WS-DFLT-FAIL-LOW TO BAND-FAIL-LOW.
+018300     MOVE WS-DFLT-FAIL-HIGH TO BAND-FAIL-HIGH.
+018400     MOVE WS-DFLT-REVIEW-LOW TO BAND-REVIEW-LOW.
+018500     MOVE WS-DFLT-REVIEW-HIGH TO BAND-REVIEW-HIGH.
+018600     OPEN INPUT SCORE-FILE.
+018610     IF WS-SCORE-STATUS NOT = "00"
+018620         DISPLAY "VERBS - UNABLE TO OPEN SCOREFIL, STATUS "
+018630             WS-SCORE-STATUS
+018640         MOVE "Y" TO WS-INIT-ERROR-SW
+018650     END-IF.
+018700     OPEN OUTPUT SUMMARY-REPORT.
+018710     IF WS-SUMMARY-STATUS NOT = "00"
+018720         DISPLAY "VERBS - UNABLE TO OPEN SCORERPT, STATUS "
+018730             WS-SUMMARY-STATUS
+018740         MOVE "Y" TO WS-INIT-ERROR-SW
+018750     END-IF.
+018800     OPEN EXTEND AUDIT-LOG.
+018900     IF WS-AUDIT-STATUS NOT = "00"
+019000         OPEN OUTPUT AUDIT-LOG
+019100     END-IF.
+019110     IF INIT-ERROR
+019120         MOVE 12 TO LK-RETURN-CODE
+019130         CLOSE SCORE-FILE SUMMARY-REPORT AUDIT-LOG
+019140         GO TO 1000-EXIT
+019150     END-IF.
+019200     PERFORM 1100-LOAD-BANDS THRU 1100-EXIT.
+019300     DISPLAY "VERBS - PASS/FAIL SCORING BATCH STARTING".
+019400     PERFORM 2900-READ-SCORE THRU 2900-EXIT.
+019500 1000-EXIT.
+019600     EXIT.
+019700*----------------------------------------------------------------*
+019800*    1100-LOAD-BANDS - PULL THE RUN'S SCORE BANDS IN FROM THE
+019900*    CONTROL FILE SO THE CUTOFFS CAN MOVE WITHOUT A RECOMPILE.
+020000*----------------------------------------------------------------*
+020100 1100-LOAD-BANDS.
+020200     OPEN INPUT BAND-CONTROL-FILE.
+020300     IF WS-BANDCTL-STATUS = "00"
+020400         READ BAND-CONTROL-FILE
+020500             AT END
+020600                 CONTINUE
+020700         END-READ
+020800         CLOSE BAND-CONTROL-FILE
+020900     END-IF.
+021000 1100-EXIT.
+021100     EXIT.
+021200*----------------------------------------------------------------*
+021300*    2000-PROCESS-SCORES - GRADE ONE SCORE, AUDIT IT, READ NEXT.
+021400*----------------------------------------------------------------*
+021500 2000-PROCESS-SCORES.
+021600     ADD 1 TO WS-TOTAL-RECORDS.
+021700     PERFORM 2100-EVALUATE-SCORE THRU 2100-EXIT.
+021800     PERFORM 2200-TALLY-DECISION THRU 2200-EXIT.
+021900     PERFORM 2300-WRITE-AUDIT-RECORD THRU 2300-EXIT.
+022000     PERFORM 2900-READ-SCORE THRU 2900-EXIT.
+022100 2000-EXIT.
+022200     EXIT.
+022300*----------------------------------------------------------------*
+022400*    2100-EVALUATE-SCORE - SAME PASS/FAIL SEMANTICS AS THE OLD
+022500*    88-LEVEL RANGES, BUT DRIVEN OFF THE LOADED BAND CONTROL
+022600*    VALUES, WITH THE REVIEW BAND CHECKED EXPLICITLY INSTEAD OF
+022610*    BEING A BARE ELSE.  A SCORE THAT FALLS IN NONE OF THE THREE
+022620*    CONFIGURED BANDS - A GAP LEFT BY THE BAND SETUP - IS ITS OWN
+022630*    DEC-UNSCORED OUTCOME RATHER THAN BEING SWEPT INTO REVIEW.
+022700*----------------------------------------------------------------*
+022800 2100-EVALUATE-SCORE.
+022900     IF SCR-CHECK-VALUE >= BAND-PASS-LOW
+023000             AND SCR-CHECK-VALUE <= BAND-PASS-HIGH
+023100         SET DEC-PASS TO TRUE
+023200     ELSE
+023300         IF SCR-CHECK-VALUE >= BAND-FAIL-LOW
+023400                 AND SCR-CHECK-VALUE <= BAND-FAIL-HIGH
+023500             SET DEC-FAIL TO TRUE
+023600         ELSE
+023650             IF SCR-CHECK-VALUE >= BAND-REVIEW-LOW
+023660                     AND SCR-CHECK-VALUE <= BAND-REVIEW-HIGH
+023670                 SET DEC-REVIEW TO TRUE
+023680             ELSE
+023690                 SET DEC-UNSCORED TO TRUE
+023695             END-IF
+023800         END-IF
+023900     END-IF.
+024000 2100-EXIT.
+024100     EXIT.
+024200*----------------------------------------------------------------*
+024300*    2200-TALLY-DECISION - ROLL THE DECISION INTO THE COUNTERS
+024400*    THAT FEED THE SUMMARY REPORT.
+024500*----------------------------------------------------------------*
+024600 2200-TALLY-DECISION.
+024700     IF DEC-PASS
+024800         ADD 1 TO WS-COUNT-PASS
+024900     ELSE
+025000         IF DEC-FAIL
+025100             ADD 1 TO WS-COUNT-FAIL
+025150         ELSE
+025160             IF DEC-REVIEW
+025170                 ADD 1 TO WS-COUNT-REVIEW
+025180             ELSE
+025190                 ADD 1 TO WS-COUNT-UNSCORED
+025195             END-IF
+025300         END-IF
+025500     END-IF.
+025600 2200-EXIT.
+025700     EXIT.
+025800*----------------------------------------------------------------*
+025900*    2300-WRITE-AUDIT-RECORD - A PERMANENT RECORD OF EVERY
+026000*    PASS/FAIL DECISION, SO NOBODY HAS TO TRUST A CONSOLE AGAIN.
+026100*----------------------------------------------------------------*
+026200 2300-WRITE-AUDIT-RECORD.
+026300     MOVE LK-BATCH-ID TO WS-AUD-BATCH-ID.
+026400     MOVE SCR-UNIT-ID TO WS-AUD-UNIT-ID.
+026500     MOVE SCR-CHECK-VALUE TO WS-AUD-CHECK-VALUE.
+026600     IF DEC-PASS
+026700         MOVE "PASS" TO WS-AUD-DECISION
+026800     ELSE
+026900         IF DEC-FAIL
+027000             MOVE "FAIL" TO WS-AUD-DECISION
+027100         ELSE
+027150             IF DEC-REVIEW
+027160                 MOVE "REVIEW" TO WS-AUD-DECISION
+027170             ELSE
+027180                 MOVE "UNSCORED" TO WS-AUD-DECISION
+027190             END-IF
+027300         END-IF
+027400     END-IF.
+027500     MOVE WS-CURRENT-DATE TO WS-AUD-DATE.
+027600     MOVE WS-CURRENT-TIME TO WS-AUD-TIME.
+027700     WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+027800 2300-EXIT.
+027900     EXIT.
+028000*----------------------------------------------------------------*
+028100*    2900-READ-SCORE - NEXT SCORE, OR SET END OF FILE.
+028200*----------------------------------------------------------------*
+028300 2900-READ-SCORE.
+028400     READ SCORE-FILE
+028500         AT END
+028600             MOVE "Y" TO WS-SCORE-EOF-SW
+028700     END-READ.
+028800 2900-EXIT.
+028900     EXIT.
+029000*----------------------------------------------------------------*
+029100*    3000-WRITE-SUMMARY-RTN - ONE REPORT PER RUN INSTEAD OF
+029200*    READING DISPLAY OUTPUT OFF A CONSOLE BY HAND.
+029300*----------------------------------------------------------------*
+029400 3000-WRITE-SUMMARY-RTN.
+029500     MOVE WS-TOTAL-RECORDS TO WS-SUM-TOTAL.
+029600     MOVE WS-COUNT-PASS TO WS-SUM-PASS.
+029700     MOVE WS-COUNT-FAIL TO WS-SUM-FAIL.
+029800     MOVE WS-COUNT-REVIEW TO WS-SUM-REVIEW.
+029850     MOVE WS-COUNT-UNSCORED TO WS-SUM-UNSCORED.
+029900     IF WS-TOTAL-RECORDS > ZERO
+030000         COMPUTE WS-PERCENT-PASS ROUNDED =
+030100             (WS-COUNT-PASS / WS-TOTAL-RECORDS) * 100
+030200     ELSE
+030300         MOVE ZERO TO WS-PERCENT-PASS
+030400     END-IF.
+030500     MOVE WS-PERCENT-PASS TO WS-SUM-PERCENT.
+030600     WRITE SUMMARY-RECORD FROM WS-SUM-TOTAL-LINE.
+030700     WRITE SUMMARY-RECORD FROM WS-SUM-PASS-LINE.
+030800     WRITE SUMMARY-RECORD FROM WS-SUM-FAIL-LINE.
+030900     WRITE SUMMARY-RECORD FROM WS-SUM-REVIEW-LINE.
+030950     WRITE SUMMARY-RECORD FROM WS-SUM-UNSCORED-LINE.
+031000     WRITE SUMMARY-RECORD FROM WS-SUM-PERCENT-LINE.
+031100     DISPLAY "VERBS - SCORING COMPLETE, SEE SUMMARY REPORT".
+031200 3000-EXIT.
+031300     EXIT.
+031400*----------------------------------------------------------------*
+031500*    4000-RECONCILE-RTN - TIE THE ACCUMULATED CONTROL TOTAL OUT
+031600*    TO THE EXTERNALLY SUPPLIED EXPECTED TOTAL.  THIS REPLACES
+031700*    THE OLD HARDCODED NUM3-VS-NUM4 COMPARE.  NO RECNCTL RECORD
+031710*    MEANS NO EXPECTED TOTAL WAS SUPPLIED FOR THE RUN, SO THE
+031720*    STEP SKIPS RECONCILIATION INSTEAD OF COMPARING AGAINST A
+031730*    FABRICATED ZERO - THE SAME TREATMENT 1100-LOAD-BANDS GIVES
+031740*    A MISSING BANDCTL.
+031800*----------------------------------------------------------------*
+031900 4000-RECONCILE-RTN.
+032000     MOVE SPACES TO RECON-BATCH-ID.
+032100     MOVE ZERO TO RECON-EXPECTED-TOTAL.
+032200     OPEN INPUT RECON-CONTROL-FILE.
+032210     IF WS-RECNCTL-STATUS NOT = "00"
+032220         DISPLAY "VERBS - NO RECON CONTROL RECORD, SKIPPING "
+032230             "RECONCILIATION"
+032240         GO TO 4000-EXIT
+032250     END-IF.
+032400     READ RECON-CONTROL-FILE
+032500         AT END
+032510             DISPLAY "VERBS - NO RECON CONTROL RECORD, SKIPPING "
+032520                 "RECONCILIATION"
+032530             CLOSE RECON-CONTROL-FILE
+032540             GO TO 4000-EXIT
+032700     END-READ.
+032800     CLOSE RECON-CONTROL-FILE.
+033000     COMPUTE WS-VARIANCE = LK-ACCUM-TOTAL - RECON-EXPECTED-TOTAL.
+033100     IF WS-VARIANCE NOT = ZERO
+033200         OPEN EXTEND OUT-OF-BALANCE-FILE
+033300         IF WS-OOBAL-STATUS NOT = "00"
+033400             OPEN OUTPUT OUT-OF-BALANCE-FILE
+033500         END-IF
+033600         PERFORM 4100-WRITE-OOBAL-RTN THRU 4100-EXIT
+033700         CLOSE OUT-OF-BALANCE-FILE
+033800         MOVE 16 TO LK-RETURN-CODE
+033900     ELSE
+034000         DISPLAY "VERBS - CONTROL TOTAL IS IN BALANCE"
+034100     END-IF.
+034200 4000-EXIT.
+034300     EXIT.
+034400*----------------------------------------------------------------*
+034500*    4100-WRITE-OOBAL-RTN - FILE THE VARIANCE INSTEAD OF JUST
+034600*    PRINTING A JOKE STRING WHEN THE TOTALS DO NOT TIE OUT.
+034700*----------------------------------------------------------------*
+034800 4100-WRITE-OOBAL-RTN.
+034900     MOVE LK-BATCH-ID TO WS-OOB-BATCH-ID.
+035000     MOVE RECON-EXPECTED-TOTAL TO WS-OOB-EXPECTED.
+035100     MOVE LK-ACCUM-TOTAL TO WS-OOB-ACTUAL.
+035200     MOVE WS-VARIANCE TO WS-OOB-VARIANCE.
+035300     WRITE OUT-OF-BALANCE-RECORD FROM WS-OOBAL-LINE.
+035400 4100-EXIT.
+035500     EXIT.
+035600*----------------------------------------------------------------*
+035700*    5000-CLOSE-RTN - CLOSE DOWN THE STEP.
+035800*----------------------------------------------------------------*
+035900 5000-CLOSE-RTN.
+036000     CLOSE SCORE-FILE SUMMARY-REPORT AUDIT-LOG.
+036100 5000-EXIT.
+036200     EXIT.
