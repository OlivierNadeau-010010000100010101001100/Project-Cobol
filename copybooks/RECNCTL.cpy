@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK  : RECNCTL
+000300*    PURPOSE   : EXPECTED CONTROL TOTAL RECORD, SUPPLIED
+000400*                EXTERNALLY FOR THE VERBS RECONCILIATION STEP.
+000500*                ONE RECORD PER CONTROL FILE.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  ----------------------------------------
+001000*    2026-08-08 DLM   INITIAL VERSION - REPLACES THE HARDCODED
+001100*                     NUM3-VS-NUM4 COMPARE.
+001200******************************************************************
+001300 01  RECON-CONTROL-RECORD.
+001400     05  RECON-BATCH-ID          PIC X(08).
+001500     05  RECON-EXPECTED-TOTAL    PIC 9(09)V99.
