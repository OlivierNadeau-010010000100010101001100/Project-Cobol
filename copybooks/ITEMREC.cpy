@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK  : ITEMREC
+000300*    PURPOSE   : ITEM MASTER RECORD LAYOUT.  SHARED BY ANY
+000400*                PROGRAM THAT PRICES, PRINTS OR MAINTAINS
+000500*                ITEM MASTER DATA (ITEMMAST INDEXED FILE).
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  ----------------------------------------
+001000*    2026-08-08 DLM   INITIAL VERSION - PULLED OUT OF
+001100*                     MYFIRSCOBOL'S GROUP-VARIABLE SO THE ITEM
+001200*                     LAYOUT CAN BE SHARED ACROSS PROGRAMS.
+001300******************************************************************
+001400 01  ITEM-MASTER-RECORD.
+001500     05  ITM-ITEM-ID             PIC X(05).
+001600     05  ITM-DESCRIPTION         PIC X(20).
+001700     05  ITM-QUANTITY-ON-HAND    PIC 9(05).
