@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK  : BANDCTL
+000300*    PURPOSE   : PASS / FAIL / REVIEW SCORE-BAND CONTROL RECORD.
+000400*                READ ONCE AT THE START OF A VERBS RUN SO THE
+000500*                SCORING CUTOFFS CAN BE CHANGED WITHOUT A
+000600*                RECOMPILE.  ONE RECORD PER CONTROL FILE.
+001000*
+001100*    MODIFICATION HISTORY
+001200*    DATE       INIT  DESCRIPTION
+001300*    ---------- ----  ----------------------------------------
+001400*    2026-08-08 DLM   INITIAL VERSION - REPLACES THE HARDCODED
+001500*                     041-100 / 010-040 88-LEVEL RANGES.
+001600******************************************************************
+001700 01  BAND-CONTROL-RECORD.
+001800     05  BAND-PASS-LOW           PIC 9(03).
+001900     05  BAND-PASS-HIGH          PIC 9(03).
+002000     05  BAND-FAIL-LOW           PIC 9(03).
+002100     05  BAND-FAIL-HIGH          PIC 9(03).
+002200     05  BAND-REVIEW-LOW         PIC 9(03).
+002300     05  BAND-REVIEW-HIGH        PIC 9(03).
