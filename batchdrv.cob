@@ -0,0 +1,178 @@
+000100*****************************************************************
+000200*    PROGRAM  : BATCHDRV
+000300*    PURPOSE  : NIGHTLY BATCH JOB STREAM.  CALLS THE EXTENSION-
+000400*               PRICE STEP (MYFIRSCOBOL) AND THE PASS/FAIL
+000500*               SCORING STEP (VERBS) IN SEQUENCE, LOGS A START
+000600*               AND END TIMESTAMP FOR EACH STEP, AND STOPS THE
+000700*               STREAM WITH A NONZERO RETURN CODE IF EITHER STEP
+000800*               ABENDS INSTEAD OF LETTING TWO PEOPLE RUN THE
+000900*               PROGRAMS BY HAND AND COMPARE NOTES.
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. BATCHDRV.
+001200 AUTHOR. D L MARSH.
+001300 INSTALLATION. ORDER PROCESSING - BATCH SYSTEMS.
+001400 DATE-WRITTEN. 2026-08-08.
+001500 DATE-COMPILED.
+001600*
+001700*    MODIFICATION HISTORY
+001800*    DATE       INIT  DESCRIPTION
+001900*    ---------- ----  ----------------------------------------
+002000*    2026-08-08 DLM   INITIAL VERSION - FIRST CUT OF THE NIGHTLY
+002100*                      JOB STREAM, REPLACING TWO SEPARATELY RUN
+002200*                      PROGRAMS WITH ONE CONTROLLING DRIVER.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-JOBLOG-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  JOB-LOG-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300 01  JOB-LOG-RECORD                PIC X(80).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-BATCH-ID                   PIC X(08) VALUE SPACES.
+003600 01  WS-TOTAL-EXTENSION            PIC 9(09)V99 VALUE ZERO.
+003700 01  WS-RETURN-CODE-1              PIC 9(02) VALUE ZERO.
+003800 01  WS-RETURN-CODE-2              PIC 9(02) VALUE ZERO.
+003900 01  WS-FINAL-RC                   PIC 9(02) VALUE ZERO.
+004000 01  WS-SWITCHES.
+004100     05  WS-ABEND-SW               PIC X(01) VALUE "N".
+004200         88  JOB-ABENDED                     VALUE "Y".
+004300 01  WS-FILE-STATUS.
+004400     05  WS-JOBLOG-STATUS          PIC X(02) VALUE SPACES.
+004500 01  WS-DATE-TIME.
+004600     05  WS-CURRENT-DATE           PIC 9(08).
+004700     05  WS-CURRENT-TIME           PIC 9(08).
+004800 01  WS-JOBLOG-LINE.
+004900     05  WS-LOG-STEP-NAME          PIC X(12).
+005000     05  FILLER                    PIC X(01) VALUE SPACE.
+005100     05  WS-LOG-EVENT              PIC X(08).
+005200     05  FILLER                    PIC X(01) VALUE SPACE.
+005300     05  WS-LOG-DATE               PIC 9(08).
+005400     05  FILLER                    PIC X(01) VALUE SPACE.
+005500     05  WS-LOG-TIME               PIC 9(08).
+005600     05  FILLER                    PIC X(01) VALUE SPACE.
+005700     05  WS-LOG-RC                 PIC Z9.
+005800 PROCEDURE DIVISION.
+005900*----------------------------------------------------------------*
+006000*    0000-MAINLINE - RUN THE STEPS, STOP COLD IF ONE ABENDS.
+006100*----------------------------------------------------------------*
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+006400     PERFORM 2000-RUN-PRICING-STEP THRU 2000-EXIT.
+006500     IF NOT JOB-ABENDED
+006600         PERFORM 3000-RUN-SCORING-STEP THRU 3000-EXIT
+006700     END-IF.
+006800     PERFORM 9000-FINALIZE-RTN THRU 9000-EXIT.
+006900     MOVE WS-FINAL-RC TO RETURN-CODE.
+007000     STOP RUN.
+007100*----------------------------------------------------------------*
+007200*    1000-INITIALIZE-RTN - OPEN THE JOB LOG, STAMP A BATCH ID.
+007300*----------------------------------------------------------------*
+007400 1000-INITIALIZE-RTN.
+007500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007600     ACCEPT WS-CURRENT-TIME FROM TIME.
+007700     MOVE WS-CURRENT-DATE TO WS-BATCH-ID.
+007800     OPEN EXTEND JOB-LOG-FILE.
+007900     IF WS-JOBLOG-STATUS NOT = "00"
+008000         OPEN OUTPUT JOB-LOG-FILE
+008100     END-IF.
+008200     DISPLAY "BATCHDRV - NIGHTLY JOB STREAM STARTING, BATCH ID "
+008300         WS-BATCH-ID.
+008400 1000-EXIT.
+008500     EXIT.
+008600*----------------------------------------------------------------*
+008700*    2000-RUN-PRICING-STEP - CALL THE EXTENSION-PRICE BATCH JOB.
+008800*----------------------------------------------------------------*
+008900 2000-RUN-PRICING-STEP.
+009000     PERFORM 2100-LOG-STEP-START THRU 2100-EXIT.
+009100     CALL "MYFIRSCOBOL" USING WS-BATCH-ID WS-TOTAL-EXTENSION
+009200             WS-RETURN-CODE-1
+009300         ON EXCEPTION
+009400             MOVE 99 TO WS-RETURN-CODE-1
+009500     END-CALL.
+009600     PERFORM 2200-LOG-STEP-END THRU 2200-EXIT.
+009700     IF WS-RETURN-CODE-1 NOT = ZERO
+009800         MOVE "Y" TO WS-ABEND-SW
+009900         MOVE WS-RETURN-CODE-1 TO WS-FINAL-RC
+010000         DISPLAY "BATCHDRV - PRICING STEP ABENDED, RC = "
+010100             WS-RETURN-CODE-1
+010200     END-IF.
+010300 2000-EXIT.
+010400     EXIT.
+010500*----------------------------------------------------------------*
+010600*    3000-RUN-SCORING-STEP - CALL THE PASS/FAIL SCORING BATCH.
+010700*----------------------------------------------------------------*
+010800 3000-RUN-SCORING-STEP.
+010900     PERFORM 3100-LOG-STEP-START THRU 3100-EXIT.
+011000     CALL "VERBS" USING WS-BATCH-ID WS-TOTAL-EXTENSION
+011100             WS-RETURN-CODE-2
+011200         ON EXCEPTION
+011300             MOVE 99 TO WS-RETURN-CODE-2
+011400     END-CALL.
+011500     PERFORM 3200-LOG-STEP-END THRU 3200-EXIT.
+011600     IF WS-RETURN-CODE-2 NOT = ZERO
+011700         MOVE "Y" TO WS-ABEND-SW
+011800         MOVE WS-RETURN-CODE-2 TO WS-FINAL-RC
+011900         DISPLAY "BATCHDRV - SCORING STEP ABENDED, RC = "
+012000             WS-RETURN-CODE-2
+012100     END-IF.
+012200 3000-EXIT.
+012300     EXIT.
+012400*----------------------------------------------------------------*
+012500*    2100/2200/3100/3200 - STEP-LEVEL START/END LOG WRITES.
+012600*----------------------------------------------------------------*
+012700 2100-LOG-STEP-START.
+012800     MOVE "MYFIRSCOBOL" TO WS-LOG-STEP-NAME.
+012900     MOVE "START" TO WS-LOG-EVENT.
+013000     MOVE ZERO TO WS-LOG-RC.
+013100     PERFORM 5000-WRITE-LOG-LINE THRU 5000-EXIT.
+013200 2100-EXIT.
+013300     EXIT.
+013400 2200-LOG-STEP-END.
+013500     MOVE "MYFIRSCOBOL" TO WS-LOG-STEP-NAME.
+013600     MOVE "END" TO WS-LOG-EVENT.
+013700     MOVE WS-RETURN-CODE-1 TO WS-LOG-RC.
+013800     PERFORM 5000-WRITE-LOG-LINE THRU 5000-EXIT.
+013900 2200-EXIT.
+014000     EXIT.
+014100 3100-LOG-STEP-START.
+014200     MOVE "VERBS" TO WS-LOG-STEP-NAME.
+014300     MOVE "START" TO WS-LOG-EVENT.
+014400     MOVE ZERO TO WS-LOG-RC.
+014500     PERFORM 5000-WRITE-LOG-LINE THRU 5000-EXIT.
+014600 3100-EXIT.
+014700     EXIT.
+014800 3200-LOG-STEP-END.
+014900     MOVE "VERBS" TO WS-LOG-STEP-NAME.
+015000     MOVE "END" TO WS-LOG-EVENT.
+015100     MOVE WS-RETURN-CODE-2 TO WS-LOG-RC.
+015200     PERFORM 5000-WRITE-LOG-LINE THRU 5000-EXIT.
+015300 3200-EXIT.
+015400     EXIT.
+015500*----------------------------------------------------------------*
+015600*    5000-WRITE-LOG-LINE - COMMON JOB LOG LINE WRITER.
+015700*----------------------------------------------------------------*
+015800 5000-WRITE-LOG-LINE.
+015900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+016000     ACCEPT WS-CURRENT-TIME FROM TIME.
+016100     MOVE WS-CURRENT-DATE TO WS-LOG-DATE.
+016200     MOVE WS-CURRENT-TIME TO WS-LOG-TIME.
+016300     WRITE JOB-LOG-RECORD FROM WS-JOBLOG-LINE.
+016400 5000-EXIT.
+016500     EXIT.
+016600*----------------------------------------------------------------*
+016700*    9000-FINALIZE-RTN - CLOSE DOWN AND REPORT THE JOB RESULT.
+016800*----------------------------------------------------------------*
+016900 9000-FINALIZE-RTN.
+017000     CLOSE JOB-LOG-FILE.
+017100     IF JOB-ABENDED
+017200         DISPLAY "BATCHDRV - JOB STREAM ABENDED, RC = "
+017300             WS-FINAL-RC
+017400     ELSE
+017500         DISPLAY "BATCHDRV - JOB STREAM COMPLETED NORMALLY"
+017600     END-IF.
+017700 9000-EXIT.
+017800     EXIT.
